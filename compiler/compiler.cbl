@@ -10,6 +10,27 @@
            SELECT OUTPUT-FILE ASSIGN TO WS-OUTPUT-NAME
                   ORGANIZATION IS LINE SEQUENTIAL
                   FILE STATUS IS OUTPUT-STATUS.
+           SELECT BIN-OUTPUT-FILE ASSIGN TO WS-OUTPUT-NAME
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS BIN-OUTPUT-STATUS.
+           SELECT LISTING-FILE ASSIGN TO WS-LISTING-NAME
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS LISTING-STATUS.
+           SELECT ERROR-FILE ASSIGN TO WS-ERROR-NAME
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS ERR-FILE-STATUS.
+           SELECT FREQ-FILE ASSIGN TO WS-FREQ-NAME
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FREQ-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO WS-CKPT-NAME
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS CKPT-FILE-STATUS.
+           SELECT SYM-FILE ASSIGN TO WS-SYM-NAME
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS SYM-STATUS.
+           SELECT REL-FILE ASSIGN TO WS-REL-NAME
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS REL-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -19,21 +40,75 @@
        FD OUTPUT-FILE.
        01 OUTPUT-RECORD       PIC X(80).
 
+       FD BIN-OUTPUT-FILE
+           RECORD CONTAINS 1 CHARACTERS.
+       01 BIN-OUTPUT-RECORD   PIC X(1).
+
+       FD LISTING-FILE.
+       01 LISTING-RECORD      PIC X(120).
+
+       FD ERROR-FILE.
+       01 ERROR-RECORD        PIC X(200).
+
+       FD FREQ-FILE.
+       01 FREQ-RECORD         PIC X(40).
+
+       FD CHECKPOINT-FILE.
+       01 CKPT-RECORD.
+           05 CKPT-LINE       PIC 9(5).
+
+       FD SYM-FILE.
+       01 SYM-RECORD.
+           05 SYM-REC-NAME    PIC X(16).
+           05 SYM-REC-VALUE   PIC 9(5).
+
+       FD REL-FILE.
+       01 REL-RECORD.
+           05 REL-REC-NAME    PIC X(16).
+           05 REL-REC-ADDR    PIC 9(5).
+
        WORKING-STORAGE SECTION.
        01 WS-INPUT-NAME       PIC X(256).
        01 WS-OUTPUT-NAME      PIC X(256).
+       01 WS-OUTPUT-MODE      PIC X(3).
+       01 WS-RESUME-ARG       PIC X(8).
+       01 WS-RESUME-FLAG      PIC 9 VALUE 0.
+       01 WS-SUPPRESS-OUTPUT  PIC 9 VALUE 0.
        01 INPUT-STATUS        PIC XX.
        01 OUTPUT-STATUS       PIC XX.
+       01 BIN-OUTPUT-STATUS   PIC XX.
+       01 LISTING-STATUS      PIC XX.
+       01 ERR-FILE-STATUS     PIC XX.
+       01 FREQ-STATUS         PIC XX.
+       01 CKPT-FILE-STATUS    PIC XX.
+       01 SYM-STATUS          PIC XX.
+       01 REL-STATUS          PIC XX.
        01 EOF-FLAG            PIC 9 VALUE 0.
 
        01 HEX-CHARS           PIC X(16) VALUE "0123456789ABCDEF".
 
+       01 WS-BASE-NAME        PIC X(256).
+       01 WS-BASE-LEN         PIC 999.
+       01 WS-DOT-POS          PIC 999 VALUE 0.
+       01 WS-SCANI            PIC 999.
+       01 WS-LISTING-NAME     PIC X(260).
+       01 WS-ERROR-NAME       PIC X(260).
+       01 WS-FREQ-NAME        PIC X(260).
+       01 WS-CKPT-NAME        PIC X(260).
+       01 WS-SYM-NAME         PIC X(260).
+       01 WS-REL-NAME         PIC X(260).
+
+       01 WS-PASS             PIC 9 VALUE 1.
        01 CURRENT-ADDR        PIC 9(5) VALUE 0.
+       01 WS-MAX-ADDR         PIC 9(5) VALUE 0.
        01 LINE-NUM            PIC 9(5) VALUE 0.
+       01 WS-TOTAL-LINES      PIC 9(5) VALUE 0.
        01 INSTR-LEN           PIC 9 VALUE 0.
        01 OUTPUT-POS          PIC 99 VALUE 1.
        01 BYTE-COUNT          PIC 99 VALUE 0.
 
+       01 WS-IMAGE            PIC X(65536).
+
        01 HEX-LINE.
            05 HEX-START       PIC X VALUE ":".
            05 HEX-LEN         PIC XX.
@@ -42,72 +117,75 @@
            05 HEX-DATA        PIC X(64).
            05 HEX-CHECKSUM    PIC XX.
 
+       01 WS-LINE-BYTE-SUM    PIC 9(5) VALUE 0.
+       01 WS-ADDR-HI-BYTE     PIC 9(3).
+       01 WS-ADDR-LO-BYTE     PIC 9(3).
+       01 WS-CHECKSUM-SUM     PIC 9(5).
+       01 WS-CHECKSUM-VAL     PIC 999.
+
+       01 WS-LISTING-ADDR         PIC 9(5).
+       01 WS-ADDR-HEX-TEXT        PIC X(4).
+       01 WS-LISTING-BYTES        PIC X(64).
+       01 WS-LISTING-BYTE-COUNT   PIC 99 VALUE 0.
+
+       01 ERROR-COUNT         PIC 9(5) VALUE 0.
+       01 WS-ERROR-MSG        PIC X(60).
+
        01 OPCODE-TABLE.
-           05 FILLER PIC X(11) VALUE "NOP     00".
-           05 FILLER PIC X(11) VALUE "HLT     76".
-           05 FILLER PIC X(11) VALUE "RET     C9".
-           05 FILLER PIC X(11) VALUE "PCHL    E9".
-           05 FILLER PIC X(11) VALUE "SPHL    F9".
-           05 FILLER PIC X(11) VALUE "XCHG    EB".
-           05 FILLER PIC X(11) VALUE "XTHL    E3".
-           05 FILLER PIC X(11) VALUE "EI      FB".
-           05 FILLER PIC X(11) VALUE "DI      F3".
-           05 FILLER PIC X(11) VALUE "RLC     07".
-           05 FILLER PIC X(11) VALUE "RRC     0F".
-           05 FILLER PIC X(11) VALUE "RAL     17".
-           05 FILLER PIC X(11) VALUE "RAR     1F".
-           05 FILLER PIC X(11) VALUE "DAA     27".
-           05 FILLER PIC X(11) VALUE "CMA     2F".
-           05 FILLER PIC X(11) VALUE "STC     37".
-           05 FILLER PIC X(11) VALUE "CMC     3F".
-           05 FILLER PIC X(11) VALUE "PUSH B  C5".
-           05 FILLER PIC X(11) VALUE "PUSH D  D5".
-           05 FILLER PIC X(11) VALUE "PUSH H  E5".
-           05 FILLER PIC X(11) VALUE "PUSH PSWF5".
-           05 FILLER PIC X(11) VALUE "POP B   C1".
-           05 FILLER PIC X(11) VALUE "POP D   D1".
-           05 FILLER PIC X(11) VALUE "POP H   E1".
-           05 FILLER PIC X(11) VALUE "POP PSW F1".
-           05 FILLER PIC X(11) VALUE "RNZ     C0".
-           05 FILLER PIC X(11) VALUE "RZ      C8".
-           05 FILLER PIC X(11) VALUE "RNC     D0".
-           05 FILLER PIC X(11) VALUE "RC      D8".
-           05 FILLER PIC X(11) VALUE "RPO     E0".
-           05 FILLER PIC X(11) VALUE "RPE     E8".
-           05 FILLER PIC X(11) VALUE "RP      F0".
-           05 FILLER PIC X(11) VALUE "RM      F8".
-           05 FILLER PIC X(11) VALUE "DAD B   09".
-           05 FILLER PIC X(11) VALUE "DAD D   19".
-           05 FILLER PIC X(11) VALUE "DAD H   29".
-           05 FILLER PIC X(11) VALUE "DAD SP  39".
-           05 FILLER PIC X(11) VALUE "INX B   03".
-           05 FILLER PIC X(11) VALUE "INX D   13".
-           05 FILLER PIC X(11) VALUE "INX H   23".
-           05 FILLER PIC X(11) VALUE "INX SP  33".
-           05 FILLER PIC X(11) VALUE "DCX B   0B".
-           05 FILLER PIC X(11) VALUE "DCX D   1B".
-           05 FILLER PIC X(11) VALUE "DCX H   2B".
-           05 FILLER PIC X(11) VALUE "DCX SP  3B".
-           05 FILLER PIC X(11) VALUE "LDAX B  0A".
-           05 FILLER PIC X(11) VALUE "LDAX D  1A".
-           05 FILLER PIC X(11) VALUE "STAX B  02".
-           05 FILLER PIC X(11) VALUE "STAX D  12".
-           05 FILLER PIC X(11) VALUE "JPO     E2".
-           05 FILLER PIC X(11) VALUE "JPE     EA".
-           05 FILLER PIC X(11) VALUE "JP      F2".
-           05 FILLER PIC X(11) VALUE "JM      FA".
-           05 FILLER PIC X(11) VALUE "CPO     E4".
-           05 FILLER PIC X(11) VALUE "CPE     EC".
-           05 FILLER PIC X(11) VALUE "CP      F4".
-           05 FILLER PIC X(11) VALUE "CM      FC".
-           05 FILLER PIC X(11) VALUE "LHLD    2A".
-           05 FILLER PIC X(11) VALUE "SHLD    22".
-           05 FILLER PIC X(11) VALUE "ACI     CE".
-           05 FILLER PIC X(11) VALUE "SBI     DE".
-           05 FILLER PIC X(11) VALUE "ZZEND      ".
+           05 FILLER PIC X(11) VALUE "NOP      00".
+           05 FILLER PIC X(11) VALUE "HLT      76".
+           05 FILLER PIC X(11) VALUE "RET      C9".
+           05 FILLER PIC X(11) VALUE "PCHL     E9".
+           05 FILLER PIC X(11) VALUE "SPHL     F9".
+           05 FILLER PIC X(11) VALUE "XCHG     EB".
+           05 FILLER PIC X(11) VALUE "XTHL     E3".
+           05 FILLER PIC X(11) VALUE "EI       FB".
+           05 FILLER PIC X(11) VALUE "DI       F3".
+           05 FILLER PIC X(11) VALUE "RLC      07".
+           05 FILLER PIC X(11) VALUE "RRC      0F".
+           05 FILLER PIC X(11) VALUE "RAL      17".
+           05 FILLER PIC X(11) VALUE "RAR      1F".
+           05 FILLER PIC X(11) VALUE "DAA      27".
+           05 FILLER PIC X(11) VALUE "CMA      2F".
+           05 FILLER PIC X(11) VALUE "STC      37".
+           05 FILLER PIC X(11) VALUE "CMC      3F".
+           05 FILLER PIC X(11) VALUE "PUSH B   C5".
+           05 FILLER PIC X(11) VALUE "PUSH D   D5".
+           05 FILLER PIC X(11) VALUE "PUSH H   E5".
+           05 FILLER PIC X(11) VALUE "PUSH PSW F5".
+           05 FILLER PIC X(11) VALUE "POP B    C1".
+           05 FILLER PIC X(11) VALUE "POP D    D1".
+           05 FILLER PIC X(11) VALUE "POP H    E1".
+           05 FILLER PIC X(11) VALUE "POP PSW  F1".
+           05 FILLER PIC X(11) VALUE "RNZ      C0".
+           05 FILLER PIC X(11) VALUE "RZ       C8".
+           05 FILLER PIC X(11) VALUE "RNC      D0".
+           05 FILLER PIC X(11) VALUE "RC       D8".
+           05 FILLER PIC X(11) VALUE "RPO      E0".
+           05 FILLER PIC X(11) VALUE "RPE      E8".
+           05 FILLER PIC X(11) VALUE "RP       F0".
+           05 FILLER PIC X(11) VALUE "RM       F8".
+           05 FILLER PIC X(11) VALUE "DAD B    09".
+           05 FILLER PIC X(11) VALUE "DAD D    19".
+           05 FILLER PIC X(11) VALUE "DAD H    29".
+           05 FILLER PIC X(11) VALUE "DAD SP   39".
+           05 FILLER PIC X(11) VALUE "INX B    03".
+           05 FILLER PIC X(11) VALUE "INX D    13".
+           05 FILLER PIC X(11) VALUE "INX H    23".
+           05 FILLER PIC X(11) VALUE "INX SP   33".
+           05 FILLER PIC X(11) VALUE "DCX B    0B".
+           05 FILLER PIC X(11) VALUE "DCX D    1B".
+           05 FILLER PIC X(11) VALUE "DCX H    2B".
+           05 FILLER PIC X(11) VALUE "DCX SP   3B".
+           05 FILLER PIC X(11) VALUE "LDAX B   0A".
+           05 FILLER PIC X(11) VALUE "LDAX D   1A".
+           05 FILLER PIC X(11) VALUE "STAX B   02".
+           05 FILLER PIC X(11) VALUE "STAX D   12".
+           05 FILLER PIC X(11) VALUE "LHLD     2A".
+           05 FILLER PIC X(11) VALUE "SHLD     22".
 
        01 OPCODE-TBL REDEFINES OPCODE-TABLE.
-           05 OPCODE-ENTRY OCCURS 60 TIMES.
+           05 OPCODE-ENTRY OCCURS 51 TIMES.
                10 OP-MNEM      PIC X(8).
                10 OP-SPACE     PIC X.
                10 OP-HEX       PIC XX.
@@ -127,10 +205,45 @@
                10 REG-NAME     PIC X.
                10 REG-NUM      PIC 9.
 
+       01 SYMBOL-TABLE.
+           05 SYMBOL-ENTRY OCCURS 200 TIMES.
+               10 SYM-NAME     PIC X(16).
+               10 SYM-VALUE    PIC 9(5).
+               10 SYM-PUBLIC   PIC X VALUE "N".
+       01 SYMBOL-COUNT         PIC 999 VALUE 0.
+       01 WS-SYM-NEW-VALUE     PIC 9(5).
+       01 WS-LOOKUP-NAME       PIC X(16).
+
+       01 WS-PUBLIC-NAMES OCCURS 50 TIMES PIC X(16).
+       01 WS-PUBLIC-COUNT     PIC 99 VALUE 0.
+       01 WS-EXTERN-NAMES OCCURS 50 TIMES PIC X(16).
+       01 WS-EXTERN-COUNT     PIC 99 VALUE 0.
+       01 WS-EXTERN-REF       PIC 9 VALUE 0.
+       01 WS-EXTERN-REF-NAME  PIC X(16).
+
+       01 REL-TABLE.
+           05 REL-ENTRY OCCURS 200 TIMES.
+               10 REL-NAME-T   PIC X(16).
+               10 REL-ADDR-T   PIC 9(5).
+       01 REL-COUNT            PIC 999 VALUE 0.
+
+       01 MNEMONIC-FREQ-TABLE.
+           05 FREQ-ENTRY OCCURS 80 TIMES.
+               10 FREQ-NAME    PIC X(8).
+               10 FREQ-COUNT   PIC 9(5).
+       01 WS-FREQ-ENTRIES      PIC 99 VALUE 0.
+       01 WS-SWAP-NAME         PIC X(8).
+       01 WS-SWAP-COUNT        PIC 9(5).
+
        01 WS-LINE             PIC X(256).
+       01 WS-MNEM-CMP          PIC X(20).
+       01 WS-LABEL             PIC X(16).
        01 WS-MNEMONIC         PIC X(8).
        01 WS-OPERAND1         PIC X(16).
        01 WS-OPERAND2         PIC X(16).
+       01 WS-OPERAND-CLASS    PIC X.
+       01 WS-ALL-DIGITS       PIC 9.
+       01 WS-ALL-HEX-PREFIX   PIC 9.
        01 WS-OPCODE           PIC 999 VALUE 0.
        01 WS-BYTE1            PIC 999 VALUE 0.
        01 WS-BYTE2            PIC 999 VALUE 0.
@@ -140,23 +253,34 @@
        01 WS-RST-NUM          PIC 9 VALUE 0.
        01 I                   PIC 99.
        01 J                   PIC 99.
-       01 K                   PIC 99.
+       01 K                   PIC 999.
+       01 I2                  PIC 999.
+       01 J2                  PIC 999.
+       01 I3                  PIC 9(5).
+       01 WS-STR-LEN          PIC 999.
        01 WS-POS              PIC 999.
+       01 WS-SCAN-POS         PIC 999.
+       01 WS-COLON-POS        PIC 999 VALUE 0.
        01 WS-CHAR             PIC X.
+       01 WS-QUOTE-CHAR       PIC X.
        01 WS-FOUND            PIC 9 VALUE 0.
        01 WS-HEX-BYTE         PIC XX.
-       01 WS-HI-NIB           PIC 9.
-       01 WS-LO-NIB           PIC 9.
+       01 WS-HI-NIB           PIC 99.
+       01 WS-LO-NIB           PIC 99.
        01 WS-TEMP             PIC 9(5).
+       01 WS-FLUSH-ADDR       PIC 9(5).
        01 WS-CHECKSUM         PIC 9(5).
 
        PROCEDURE DIVISION.
        MAIN-PARA.
            ACCEPT WS-INPUT-NAME FROM ARGUMENT-VALUE
            ACCEPT WS-OUTPUT-NAME FROM ARGUMENT-VALUE
+           ACCEPT WS-OUTPUT-MODE FROM ARGUMENT-VALUE
+           ACCEPT WS-RESUME-ARG FROM ARGUMENT-VALUE
 
            IF WS-INPUT-NAME = SPACES
-               DISPLAY "Usage: compiler input.asm output.hex"
+               DISPLAY "Usage: compiler input.asm output.hex "
+                   "[HEX|BIN] [RESUME]"
                STOP RUN
            END-IF
 
@@ -164,62 +288,269 @@
                MOVE "out.hex" TO WS-OUTPUT-NAME
            END-IF
 
+           MOVE FUNCTION UPPER-CASE(WS-OUTPUT-MODE) TO WS-OUTPUT-MODE
+           IF WS-OUTPUT-MODE NOT = "BIN"
+               MOVE "HEX" TO WS-OUTPUT-MODE
+           END-IF
+
+           MOVE 0 TO WS-RESUME-FLAG
+           IF FUNCTION UPPER-CASE(WS-RESUME-ARG) = "RESUME"
+               MOVE 1 TO WS-RESUME-FLAG
+           END-IF
+
+           IF WS-RESUME-FLAG = 1 AND WS-OUTPUT-MODE = "BIN"
+               DISPLAY "RESUME is not supported with BIN output; "
+                   "checkpointing applies to HEX mode only. "
+                   "Ignoring RESUME."
+               MOVE 0 TO WS-RESUME-FLAG
+           END-IF
+
+           PERFORM BUILD-COMPANION-NAMES
+
+           MOVE LOW-VALUES TO WS-IMAGE
+
            OPEN INPUT INPUT-FILE
            IF INPUT-STATUS NOT = "00"
                DISPLAY "Error opening input file: " INPUT-STATUS
                STOP RUN
            END-IF
 
-           OPEN OUTPUT OUTPUT-FILE
-           IF OUTPUT-STATUS NOT = "00"
-               DISPLAY "Error opening output file: " OUTPUT-STATUS
-               STOP RUN
+           PERFORM PASS-ONE
+           MOVE LINE-NUM TO WS-TOTAL-LINES
+
+           CLOSE INPUT-FILE
+
+           PERFORM RESOLVE-PUBLIC-SYMBOLS
+
+           PERFORM PASS-TWO
+
+           IF ERROR-COUNT > 0
+               DISPLAY ERROR-COUNT " error(s). See "
+                   FUNCTION TRIM(WS-ERROR-NAME)
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               DISPLAY "Assembly complete. Output: "
+                   FUNCTION TRIM(WS-OUTPUT-NAME)
            END-IF
 
-           INITIALIZE HEX-LINE
-           MOVE 0 TO BYTE-COUNT
+           STOP RUN.
+
+       PASS-ONE.
+           MOVE 1 TO WS-PASS
            MOVE 0 TO CURRENT-ADDR
+           MOVE 0 TO LINE-NUM
+           MOVE 0 TO EOF-FLAG
 
            PERFORM UNTIL EOF-FLAG = 1
                READ INPUT-FILE INTO WS-LINE
                    AT END MOVE 1 TO EOF-FLAG
-                   NOT AT END PERFORM PROCESS-LINE
+                   NOT AT END
+                       ADD 1 TO LINE-NUM
+                       PERFORM PROCESS-LINE
                END-READ
            END-PERFORM
+           .
 
+       PASS-TWO.
+           MOVE 2 TO WS-PASS
+           MOVE 0 TO CURRENT-ADDR
+           MOVE 0 TO BYTE-COUNT
+           MOVE 0 TO LINE-NUM
+           MOVE 0 TO WS-SUPPRESS-OUTPUT
+           INITIALIZE HEX-LINE
+           MOVE 0 TO WS-LINE-BYTE-SUM
+
+           MOVE 0 TO CKPT-LINE
+           IF WS-RESUME-FLAG = 1
+               PERFORM READ-CHECKPOINT
+           END-IF
+
+           OPEN INPUT INPUT-FILE
+           IF INPUT-STATUS NOT = "00"
+               DISPLAY "Error opening input file: " INPUT-STATUS
+               STOP RUN
+           END-IF
+
+           IF WS-RESUME-FLAG = 1 AND CKPT-LINE > 0
+               OPEN EXTEND LISTING-FILE
+               OPEN EXTEND ERROR-FILE
+           ELSE
+               OPEN OUTPUT LISTING-FILE
+               OPEN OUTPUT ERROR-FILE
+           END-IF
+
+           IF WS-OUTPUT-MODE = "HEX"
+               IF WS-RESUME-FLAG = 1 AND CKPT-LINE > 0
+                   OPEN EXTEND OUTPUT-FILE
+               ELSE
+                   OPEN OUTPUT OUTPUT-FILE
+               END-IF
+               IF OUTPUT-STATUS NOT = "00"
+                   DISPLAY "Error opening output file: " OUTPUT-STATUS
+                   STOP RUN
+               END-IF
+           END-IF
+
+           MOVE 0 TO EOF-FLAG
+           PERFORM UNTIL EOF-FLAG = 1
+               READ INPUT-FILE INTO WS-LINE
+                   AT END MOVE 1 TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO LINE-NUM
+                       IF WS-RESUME-FLAG = 1 AND LINE-NUM <= CKPT-LINE
+                           MOVE 1 TO WS-SUPPRESS-OUTPUT
+                       ELSE
+                           MOVE 0 TO WS-SUPPRESS-OUTPUT
+                       END-IF
+                       PERFORM PROCESS-LINE
+               END-READ
+           END-PERFORM
+
+           MOVE 0 TO WS-SUPPRESS-OUTPUT
            IF BYTE-COUNT > 0
                PERFORM FLUSH-HEX-LINE
            END-IF
 
-           PERFORM WRITE-EOF-RECORD
+           IF WS-OUTPUT-MODE = "HEX"
+               PERFORM WRITE-EOF-RECORD
+               CLOSE OUTPUT-FILE
+               IF ERROR-COUNT = 0
+                   PERFORM CLEAR-CHECKPOINT
+               END-IF
+           ELSE
+               PERFORM WRITE-BINARY-IMAGE
+           END-IF
 
            CLOSE INPUT-FILE
-           CLOSE OUTPUT-FILE
+           CLOSE LISTING-FILE
+           CLOSE ERROR-FILE
 
-           DISPLAY "Assembly complete. Output: "
-               FUNCTION TRIM(WS-OUTPUT-NAME)
-           STOP RUN.
+           PERFORM WRITE-FREQ-FILE
+           PERFORM WRITE-SYM-FILE
+           PERFORM WRITE-REL-FILE
+           .
+
+       BUILD-COMPANION-NAMES.
+           MOVE FUNCTION TRIM(WS-OUTPUT-NAME) TO WS-BASE-NAME
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-OUTPUT-NAME))
+               TO WS-BASE-LEN
+           MOVE 0 TO WS-DOT-POS
+           PERFORM VARYING WS-SCANI FROM WS-BASE-LEN BY -1
+               UNTIL WS-SCANI < 1 OR WS-DOT-POS > 0
+               IF WS-BASE-NAME(WS-SCANI:1) = "."
+                   MOVE WS-SCANI TO WS-DOT-POS
+               END-IF
+           END-PERFORM
+           IF WS-DOT-POS > 0
+               MOVE SPACES TO WS-BASE-NAME
+               MOVE FUNCTION TRIM(WS-OUTPUT-NAME)(1:WS-DOT-POS - 1)
+                   TO WS-BASE-NAME
+           END-IF
+
+           STRING FUNCTION TRIM(WS-BASE-NAME) DELIMITED SIZE
+                  ".lst" DELIMITED SIZE
+               INTO WS-LISTING-NAME
+           STRING FUNCTION TRIM(WS-BASE-NAME) DELIMITED SIZE
+                  ".err" DELIMITED SIZE
+               INTO WS-ERROR-NAME
+           STRING FUNCTION TRIM(WS-BASE-NAME) DELIMITED SIZE
+                  ".frq" DELIMITED SIZE
+               INTO WS-FREQ-NAME
+           STRING FUNCTION TRIM(WS-BASE-NAME) DELIMITED SIZE
+                  ".ckp" DELIMITED SIZE
+               INTO WS-CKPT-NAME
+           STRING FUNCTION TRIM(WS-BASE-NAME) DELIMITED SIZE
+                  ".sym" DELIMITED SIZE
+               INTO WS-SYM-NAME
+           STRING FUNCTION TRIM(WS-BASE-NAME) DELIMITED SIZE
+                  ".rel" DELIMITED SIZE
+               INTO WS-REL-NAME
+           .
+
+       READ-CHECKPOINT.
+           MOVE 0 TO CKPT-LINE
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF CKPT-LINE > WS-TOTAL-LINES
+               DISPLAY "Checkpoint does not match current input; "
+                   "ignoring RESUME and reassembling from the start"
+               MOVE 0 TO CKPT-LINE
+               MOVE 0 TO WS-RESUME-FLAG
+           END-IF
+           .
+
+       WRITE-CHECKPOINT.
+           MOVE LINE-NUM TO CKPT-LINE
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-RECORD
+           IF CKPT-FILE-STATUS NOT = "00"
+               DISPLAY "Error writing checkpoint file: "
+                   CKPT-FILE-STATUS
+               CLOSE CHECKPOINT-FILE
+               STOP RUN
+           END-IF
+           CLOSE CHECKPOINT-FILE
+           .
+
+       CLEAR-CHECKPOINT.
+           MOVE 0 TO CKPT-LINE
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
 
        PROCESS-LINE.
-           ADD 1 TO LINE-NUM
            MOVE 0 TO INSTR-LEN
            MOVE 0 TO WS-OPCODE
            MOVE 0 TO WS-BYTE1
            MOVE 0 TO WS-BYTE2
+           MOVE 0 TO WS-EXTERN-REF
            INITIALIZE WS-MNEMONIC
            INITIALIZE WS-OPERAND1
            INITIALIZE WS-OPERAND2
+           MOVE SPACES TO WS-LABEL
+           MOVE CURRENT-ADDR TO WS-LISTING-ADDR
+           MOVE SPACES TO WS-LISTING-BYTES
+           MOVE 0 TO WS-LISTING-BYTE-COUNT
 
            PERFORM PARSE-LINE
 
+           IF WS-LABEL NOT = SPACES AND WS-PASS = 1
+               AND WS-MNEMONIC NOT = "EQU"
+               MOVE CURRENT-ADDR TO WS-SYM-NEW-VALUE
+               PERFORM ADD-SYMBOL-ENTRY
+           END-IF
+
            IF WS-MNEMONIC = SPACES
                CONTINUE
            ELSE
                PERFORM ENCODE-INSTRUCTION
+               IF WS-EXTERN-REF = 1 AND WS-PASS = 2
+                   IF INSTR-LEN = 3 OR
+                       (INSTR-LEN = 2 AND WS-MNEMONIC = "DW")
+                       PERFORM RECORD-RELOCATION
+                   ELSE
+                       PERFORM LOG-EXTERN-WIDTH-ERROR
+                   END-IF
+               END-IF
                IF INSTR-LEN > 0
                    PERFORM OUTPUT-BYTES
                END-IF
            END-IF
+
+           IF WS-PASS = 2
+               IF WS-SUPPRESS-OUTPUT = 0
+                   PERFORM WRITE-LISTING-LINE
+                   IF WS-OUTPUT-MODE = "HEX"
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
+               END-IF
+           END-IF
            .
 
        PARSE-LINE.
@@ -232,18 +563,63 @@
                IF WS-LINE(WS-POS:1) = ";" OR WS-LINE(WS-POS:1) = "*"
                    CONTINUE
                ELSE
-                   PERFORM GET-MNEMONIC
+                   PERFORM SCAN-FOR-LABEL
                    PERFORM SKIP-WHITESPACE
                    IF WS-POS <= 256 AND WS-LINE(WS-POS:1) NOT = ";"
-                       PERFORM GET-OPERAND1
+                       PERFORM GET-MNEMONIC
                        PERFORM SKIP-WHITESPACE
-                       IF WS-POS <= 256 AND WS-LINE(WS-POS:1) = ","
-                           ADD 1 TO WS-POS
+                       IF WS-POS <= 256 AND WS-LINE(WS-POS:1) NOT = ";"
+                           PERFORM GET-OPERAND1
                            PERFORM SKIP-WHITESPACE
-                           PERFORM GET-OPERAND2
+                           IF WS-POS <= 256
+                               AND WS-LINE(WS-POS:1) = ","
+                               ADD 1 TO WS-POS
+                               PERFORM SKIP-WHITESPACE
+                               PERFORM GET-OPERAND2
+                           END-IF
                        END-IF
                    END-IF
+                   PERFORM CHECK-FOR-EQU-LABEL
+               END-IF
+           END-IF
+           .
+
+       SCAN-FOR-LABEL.
+           MOVE 0 TO WS-COLON-POS
+           MOVE WS-POS TO WS-SCAN-POS
+           PERFORM UNTIL WS-SCAN-POS > 256
+               OR WS-LINE(WS-SCAN-POS:1) = " "
+               OR WS-LINE(WS-SCAN-POS:1) = X"09"
+               OR WS-LINE(WS-SCAN-POS:1) = ";"
+               OR WS-SCAN-POS - WS-POS > 16
+               OR WS-COLON-POS > 0
+               IF WS-LINE(WS-SCAN-POS:1) = ":"
+                   MOVE WS-SCAN-POS TO WS-COLON-POS
+               ELSE
+                   ADD 1 TO WS-SCAN-POS
+               END-IF
+           END-PERFORM
+           IF WS-COLON-POS > 0
+               MOVE SPACES TO WS-LABEL
+               MOVE FUNCTION UPPER-CASE(
+                   WS-LINE(WS-POS:WS-COLON-POS - WS-POS)) TO WS-LABEL
+               MOVE WS-COLON-POS TO WS-POS
+               ADD 1 TO WS-POS
+           END-IF
+           .
+
+       CHECK-FOR-EQU-LABEL.
+           IF WS-LABEL = SPACES AND WS-OPERAND1 = "EQU"
+               MOVE WS-MNEMONIC TO WS-LABEL
+               IF WS-OPERAND2 = SPACES AND WS-POS <= 256
+                   PERFORM SKIP-WHITESPACE
+                   IF WS-POS <= 256 AND WS-LINE(WS-POS:1) NOT = ";"
+                       PERFORM GET-OPERAND2
+                   END-IF
                END-IF
+               MOVE WS-OPERAND2 TO WS-OPERAND1
+               MOVE "EQU" TO WS-MNEMONIC
+               INITIALIZE WS-OPERAND2
            END-IF
            .
 
@@ -271,48 +647,118 @@
 
        GET-OPERAND1.
            MOVE 1 TO J
-           PERFORM UNTIL WS-POS > 256
-               OR WS-LINE(WS-POS:1) = " "
-               OR WS-LINE(WS-POS:1) = X"09"
-               OR WS-LINE(WS-POS:1) = ","
-               OR WS-LINE(WS-POS:1) = ";"
-               OR J > 16
-               MOVE FUNCTION UPPER-CASE(WS-LINE(WS-POS:1))
-                   TO WS-OPERAND1(J:1)
-               ADD 1 TO WS-POS
-               ADD 1 TO J
-           END-PERFORM
+           IF WS-LINE(WS-POS:1) = "'" OR WS-LINE(WS-POS:1) = '"'
+               MOVE WS-LINE(WS-POS:1) TO WS-QUOTE-CHAR
+               PERFORM UNTIL WS-POS > 256 OR J > 16
+                   MOVE WS-LINE(WS-POS:1) TO WS-OPERAND1(J:1)
+                   ADD 1 TO WS-POS
+                   ADD 1 TO J
+                   IF WS-LINE(WS-POS - 1:1) = WS-QUOTE-CHAR
+                           AND J > 2
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           ELSE
+               PERFORM UNTIL WS-POS > 256
+                   OR WS-LINE(WS-POS:1) = " "
+                   OR WS-LINE(WS-POS:1) = X"09"
+                   OR WS-LINE(WS-POS:1) = ","
+                   OR WS-LINE(WS-POS:1) = ";"
+                   OR J > 16
+                   MOVE FUNCTION UPPER-CASE(WS-LINE(WS-POS:1))
+                       TO WS-OPERAND1(J:1)
+                   ADD 1 TO WS-POS
+                   ADD 1 TO J
+               END-PERFORM
+           END-IF
            .
 
        GET-OPERAND2.
            MOVE 1 TO J
-           PERFORM UNTIL WS-POS > 256
-               OR WS-LINE(WS-POS:1) = " "
-               OR WS-LINE(WS-POS:1) = X"09"
-               OR WS-LINE(WS-POS:1) = ","
-               OR WS-LINE(WS-POS:1) = ";"
-               OR J > 16
-               MOVE FUNCTION UPPER-CASE(WS-LINE(WS-POS:1))
-                   TO WS-OPERAND2(J:1)
-               ADD 1 TO WS-POS
-               ADD 1 TO J
-           END-PERFORM
+           IF WS-LINE(WS-POS:1) = "'" OR WS-LINE(WS-POS:1) = '"'
+               MOVE WS-LINE(WS-POS:1) TO WS-QUOTE-CHAR
+               PERFORM UNTIL WS-POS > 256 OR J > 16
+                   MOVE WS-LINE(WS-POS:1) TO WS-OPERAND2(J:1)
+                   ADD 1 TO WS-POS
+                   ADD 1 TO J
+                   IF WS-LINE(WS-POS - 1:1) = WS-QUOTE-CHAR
+                           AND J > 2
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           ELSE
+               PERFORM UNTIL WS-POS > 256
+                   OR WS-LINE(WS-POS:1) = " "
+                   OR WS-LINE(WS-POS:1) = X"09"
+                   OR WS-LINE(WS-POS:1) = ","
+                   OR WS-LINE(WS-POS:1) = ";"
+                   OR J > 16
+                   MOVE FUNCTION UPPER-CASE(WS-LINE(WS-POS:1))
+                       TO WS-OPERAND2(J:1)
+                   ADD 1 TO WS-POS
+                   ADD 1 TO J
+               END-PERFORM
+           END-IF
            .
 
        ENCODE-INSTRUCTION.
            MOVE 0 TO WS-FOUND
+           IF WS-PASS = 2
+               PERFORM TALLY-MNEMONIC
+           END-IF
+
            EVALUATE TRUE
                WHEN WS-MNEMONIC = "ORG"
                    PERFORM PARSE-NUMBER-OP1
                    MOVE WS-WORD TO CURRENT-ADDR
+                   IF CURRENT-ADDR > WS-MAX-ADDR
+                       MOVE CURRENT-ADDR TO WS-MAX-ADDR
+                   END-IF
                    IF BYTE-COUNT > 0
                        PERFORM FLUSH-HEX-LINE
                    END-IF
                    MOVE 0 TO INSTR-LEN
 
+               WHEN WS-MNEMONIC = "EQU"
+                   PERFORM PARSE-NUMBER-OP1
+                   IF WS-PASS = 1
+                       MOVE WS-WORD TO WS-SYM-NEW-VALUE
+                       PERFORM ADD-SYMBOL-ENTRY
+                   END-IF
+                   MOVE 0 TO INSTR-LEN
+
+               WHEN WS-MNEMONIC = "PUBLIC"
+                   IF WS-PASS = 1
+                       PERFORM ADD-PUBLIC-NAME
+                   END-IF
+                   MOVE 0 TO INSTR-LEN
+
+               WHEN WS-MNEMONIC = "EXTERN"
+                   IF WS-PASS = 1
+                       PERFORM ADD-EXTERN-NAME
+                   END-IF
+                   MOVE 0 TO INSTR-LEN
+
                WHEN WS-MNEMONIC = "DB"
                    PERFORM ENCODE-DB
 
+               WHEN WS-MNEMONIC = "DW"
+                   PERFORM PARSE-NUMBER-OP1
+                   COMPUTE WS-OPCODE = FUNCTION MOD(WS-WORD, 256)
+                   DIVIDE WS-WORD BY 256 GIVING WS-BYTE1
+                   MOVE 2 TO INSTR-LEN
+
+               WHEN WS-MNEMONIC = "DS"
+                   PERFORM PARSE-NUMBER-OP1
+                   IF BYTE-COUNT > 0
+                       PERFORM FLUSH-HEX-LINE
+                   END-IF
+                   ADD WS-WORD TO CURRENT-ADDR
+                   IF CURRENT-ADDR > WS-MAX-ADDR
+                       MOVE CURRENT-ADDR TO WS-MAX-ADDR
+                   END-IF
+                   MOVE 0 TO INSTR-LEN
+
                WHEN WS-MNEMONIC = "MOV"
                    PERFORM GET-DST-REG
                    PERFORM GET-SRC-REG
@@ -412,6 +858,34 @@
                    DIVIDE WS-WORD BY 256 GIVING WS-BYTE2
                    MOVE 3 TO INSTR-LEN
 
+               WHEN WS-MNEMONIC = "JPO"
+                   MOVE 226 TO WS-OPCODE
+                   PERFORM PARSE-NUMBER-OP1
+                   COMPUTE WS-BYTE1 = FUNCTION MOD(WS-WORD, 256)
+                   DIVIDE WS-WORD BY 256 GIVING WS-BYTE2
+                   MOVE 3 TO INSTR-LEN
+
+               WHEN WS-MNEMONIC = "JPE"
+                   MOVE 234 TO WS-OPCODE
+                   PERFORM PARSE-NUMBER-OP1
+                   COMPUTE WS-BYTE1 = FUNCTION MOD(WS-WORD, 256)
+                   DIVIDE WS-WORD BY 256 GIVING WS-BYTE2
+                   MOVE 3 TO INSTR-LEN
+
+               WHEN WS-MNEMONIC = "JP"
+                   MOVE 242 TO WS-OPCODE
+                   PERFORM PARSE-NUMBER-OP1
+                   COMPUTE WS-BYTE1 = FUNCTION MOD(WS-WORD, 256)
+                   DIVIDE WS-WORD BY 256 GIVING WS-BYTE2
+                   MOVE 3 TO INSTR-LEN
+
+               WHEN WS-MNEMONIC = "JM"
+                   MOVE 250 TO WS-OPCODE
+                   PERFORM PARSE-NUMBER-OP1
+                   COMPUTE WS-BYTE1 = FUNCTION MOD(WS-WORD, 256)
+                   DIVIDE WS-WORD BY 256 GIVING WS-BYTE2
+                   MOVE 3 TO INSTR-LEN
+
                WHEN WS-MNEMONIC = "CALL"
                    MOVE 205 TO WS-OPCODE
                    PERFORM PARSE-NUMBER-OP1
@@ -433,6 +907,34 @@
                    DIVIDE WS-WORD BY 256 GIVING WS-BYTE2
                    MOVE 3 TO INSTR-LEN
 
+               WHEN WS-MNEMONIC = "CPO"
+                   MOVE 228 TO WS-OPCODE
+                   PERFORM PARSE-NUMBER-OP1
+                   COMPUTE WS-BYTE1 = FUNCTION MOD(WS-WORD, 256)
+                   DIVIDE WS-WORD BY 256 GIVING WS-BYTE2
+                   MOVE 3 TO INSTR-LEN
+
+               WHEN WS-MNEMONIC = "CPE"
+                   MOVE 236 TO WS-OPCODE
+                   PERFORM PARSE-NUMBER-OP1
+                   COMPUTE WS-BYTE1 = FUNCTION MOD(WS-WORD, 256)
+                   DIVIDE WS-WORD BY 256 GIVING WS-BYTE2
+                   MOVE 3 TO INSTR-LEN
+
+               WHEN WS-MNEMONIC = "CP"
+                   MOVE 244 TO WS-OPCODE
+                   PERFORM PARSE-NUMBER-OP1
+                   COMPUTE WS-BYTE1 = FUNCTION MOD(WS-WORD, 256)
+                   DIVIDE WS-WORD BY 256 GIVING WS-BYTE2
+                   MOVE 3 TO INSTR-LEN
+
+               WHEN WS-MNEMONIC = "CM"
+                   MOVE 252 TO WS-OPCODE
+                   PERFORM PARSE-NUMBER-OP1
+                   COMPUTE WS-BYTE1 = FUNCTION MOD(WS-WORD, 256)
+                   DIVIDE WS-WORD BY 256 GIVING WS-BYTE2
+                   MOVE 3 TO INSTR-LEN
+
                WHEN WS-MNEMONIC = "LXI"
                    EVALUATE TRUE
                        WHEN WS-OPERAND1(1:1) = "B"
@@ -535,15 +1037,19 @@
            .
 
        ENCODE-DB.
-           MOVE 0 TO WS-WORD
            IF WS-OPERAND1(1:1) = "'"
-               MOVE FUNCTION ORD(WS-OPERAND1(2:1)) TO WS-WORD
-               SUBTRACT 1 FROM WS-WORD
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-OPERAND1))
+                   TO WS-STR-LEN
+               PERFORM VARYING J FROM 2 BY 1 UNTIL J > WS-STR-LEN - 1
+                   COMPUTE WS-TEMP = FUNCTION ORD(WS-OPERAND1(J:1)) - 1
+                   PERFORM EMIT-BYTE
+               END-PERFORM
+               MOVE 0 TO INSTR-LEN
            ELSE
                PERFORM PARSE-NUMBER-OP1
+               MOVE WS-WORD TO WS-OPCODE
+               MOVE 1 TO INSTR-LEN
            END-IF
-           MOVE WS-WORD TO WS-OPCODE
-           MOVE 1 TO INSTR-LEN
            .
 
        GET-DST-REG.
@@ -575,16 +1081,17 @@
 
        LOOKUP-SIMPLE-OPCODE.
            MOVE 0 TO WS-FOUND
+           MOVE SPACES TO WS-MNEM-CMP
            STRING WS-MNEMONIC DELIMITED SPACES
                   " " DELIMITED SIZE
                   WS-OPERAND1 DELIMITED SPACES
-               INTO WS-LINE
+               INTO WS-MNEM-CMP
            END-STRING
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 60 OR WS-FOUND = 1
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 51 OR WS-FOUND = 1
                IF OP-MNEM(I) = WS-MNEMONIC
                    OR FUNCTION TRIM(OP-MNEM(I)) =
-                      FUNCTION TRIM(WS-LINE)
+                      FUNCTION TRIM(WS-MNEM-CMP)
                    PERFORM CONVERT-HEX-TO-DEC
                    MOVE 1 TO INSTR-LEN
                    MOVE 1 TO WS-FOUND
@@ -592,8 +1099,16 @@
            END-PERFORM
 
            IF WS-FOUND = 0
-               DISPLAY "Unknown instruction: " WS-MNEMONIC
-                   " at line " LINE-NUM
+               IF WS-PASS = 2
+                   IF WS-SUPPRESS-OUTPUT = 0
+                       DISPLAY "Unknown instruction: " WS-MNEMONIC
+                           " at line " LINE-NUM
+                   END-IF
+                   STRING "Unknown instruction " DELIMITED SIZE
+                          FUNCTION TRIM(WS-MNEMONIC) DELIMITED SIZE
+                       INTO WS-ERROR-MSG
+                   PERFORM LOG-ERROR
+               END-IF
            END-IF
            .
 
@@ -631,20 +1146,86 @@
 
        PARSE-NUMBER-OP1.
            MOVE 0 TO WS-WORD
+           MOVE 0 TO WS-EXTERN-REF
            MOVE 1 TO J
            MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-OPERAND1)) TO K
 
            IF K = 0
                CONTINUE
-           ELSE IF WS-OPERAND1(K:1) = "H"
-               SUBTRACT 1 FROM K
-               PERFORM PARSE-HEX-NUMBER
            ELSE
-               PERFORM PARSE-DEC-NUMBER
+               PERFORM CLASSIFY-OPERAND1
+               EVALUATE WS-OPERAND-CLASS
+                   WHEN "H"
+                       SUBTRACT 1 FROM K
+                       PERFORM PARSE-HEX-NUMBER
+                   WHEN "D"
+                       PERFORM PARSE-DEC-NUMBER
+                   WHEN OTHER
+                       PERFORM LOOKUP-SYMBOL-OP1
+               END-EVALUATE
            END-IF
+           .
+
+       CLASSIFY-OPERAND1.
+           MOVE 1 TO WS-ALL-DIGITS
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > K
+               IF WS-OPERAND1(J:1) < "0" OR WS-OPERAND1(J:1) > "9"
+                   MOVE 0 TO WS-ALL-DIGITS
+               END-IF
+           END-PERFORM
+
+           IF WS-ALL-DIGITS = 1
+               MOVE "D" TO WS-OPERAND-CLASS
+           ELSE
+               IF WS-OPERAND1(K:1) = "H"
+                   MOVE 1 TO WS-ALL-HEX-PREFIX
+                   PERFORM VARYING J FROM 1 BY 1 UNTIL J > K - 1
+                       IF (WS-OPERAND1(J:1) < "0"
+                           OR WS-OPERAND1(J:1) > "9")
+                           AND (WS-OPERAND1(J:1) < "A"
+                           OR WS-OPERAND1(J:1) > "F")
+                           MOVE 0 TO WS-ALL-HEX-PREFIX
+                       END-IF
+                   END-PERFORM
+                   IF WS-ALL-HEX-PREFIX = 1
+                       MOVE "H" TO WS-OPERAND-CLASS
+                   ELSE
+                       MOVE "S" TO WS-OPERAND-CLASS
+                   END-IF
+               ELSE
+                   MOVE "S" TO WS-OPERAND-CLASS
+               END-IF
+           END-IF
+           .
+
+       LOOKUP-SYMBOL-OP1.
+           MOVE FUNCTION TRIM(WS-OPERAND1) TO WS-LOOKUP-NAME
+           MOVE 0 TO WS-FOUND
+           PERFORM VARYING I2 FROM 1 BY 1
+               UNTIL I2 > SYMBOL-COUNT OR WS-FOUND = 1
+               IF SYM-NAME(I2) = WS-LOOKUP-NAME
+                   MOVE SYM-VALUE(I2) TO WS-WORD
+                   MOVE 1 TO WS-FOUND
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND = 0
+               PERFORM CHECK-EXTERN-OP1
+               IF WS-EXTERN-REF = 0 AND WS-PASS = 2
+                   PERFORM LOG-UNDEFINED-SYMBOL
+               END-IF
            END-IF
            .
 
+       CHECK-EXTERN-OP1.
+           PERFORM VARYING I2 FROM 1 BY 1 UNTIL I2 > WS-EXTERN-COUNT
+               IF WS-EXTERN-NAMES(I2) = WS-LOOKUP-NAME
+                   MOVE 1 TO WS-EXTERN-REF
+                   MOVE WS-LOOKUP-NAME TO WS-EXTERN-REF-NAME
+               END-IF
+           END-PERFORM
+           .
+
        PARSE-HEX-NUMBER.
            PERFORM VARYING J FROM 1 BY 1 UNTIL J > K
                MOVE WS-OPERAND1(J:1) TO WS-CHAR
@@ -662,6 +1243,201 @@
            END-PERFORM
            .
 
+       ADD-SYMBOL-ENTRY.
+           MOVE 0 TO WS-FOUND
+           PERFORM VARYING I2 FROM 1 BY 1
+               UNTIL I2 > SYMBOL-COUNT OR WS-FOUND = 1
+               IF SYM-NAME(I2) = WS-LABEL
+                   MOVE WS-SYM-NEW-VALUE TO SYM-VALUE(I2)
+                   MOVE 1 TO WS-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-FOUND = 0 AND SYMBOL-COUNT < 200
+               ADD 1 TO SYMBOL-COUNT
+               MOVE WS-LABEL TO SYM-NAME(SYMBOL-COUNT)
+               MOVE WS-SYM-NEW-VALUE TO SYM-VALUE(SYMBOL-COUNT)
+               MOVE "N" TO SYM-PUBLIC(SYMBOL-COUNT)
+           END-IF
+           .
+
+       ADD-PUBLIC-NAME.
+           IF WS-PUBLIC-COUNT < 50
+               ADD 1 TO WS-PUBLIC-COUNT
+               MOVE WS-OPERAND1 TO WS-PUBLIC-NAMES(WS-PUBLIC-COUNT)
+           END-IF
+           .
+
+       ADD-EXTERN-NAME.
+           IF WS-EXTERN-COUNT < 50
+               ADD 1 TO WS-EXTERN-COUNT
+               MOVE WS-OPERAND1 TO WS-EXTERN-NAMES(WS-EXTERN-COUNT)
+           END-IF
+           .
+
+       RESOLVE-PUBLIC-SYMBOLS.
+           PERFORM VARYING I2 FROM 1 BY 1 UNTIL I2 > WS-PUBLIC-COUNT
+               MOVE 0 TO WS-FOUND
+               PERFORM VARYING J2 FROM 1 BY 1
+                   UNTIL J2 > SYMBOL-COUNT OR WS-FOUND = 1
+                   IF SYM-NAME(J2) = WS-PUBLIC-NAMES(I2)
+                       MOVE "Y" TO SYM-PUBLIC(J2)
+                       MOVE 1 TO WS-FOUND
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           .
+
+       RECORD-RELOCATION.
+           IF REL-COUNT < 200
+               ADD 1 TO REL-COUNT
+               MOVE WS-EXTERN-REF-NAME TO REL-NAME-T(REL-COUNT)
+               COMPUTE REL-ADDR-T(REL-COUNT) =
+                   WS-LISTING-ADDR + INSTR-LEN - 2
+           END-IF
+           .
+
+       TALLY-MNEMONIC.
+           MOVE 0 TO WS-FOUND
+           PERFORM VARYING I2 FROM 1 BY 1
+               UNTIL I2 > WS-FREQ-ENTRIES OR WS-FOUND = 1
+               IF FREQ-NAME(I2) = WS-MNEMONIC
+                   ADD 1 TO FREQ-COUNT(I2)
+                   MOVE 1 TO WS-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-FOUND = 0 AND WS-FREQ-ENTRIES < 80
+               ADD 1 TO WS-FREQ-ENTRIES
+               MOVE WS-MNEMONIC TO FREQ-NAME(WS-FREQ-ENTRIES)
+               MOVE 1 TO FREQ-COUNT(WS-FREQ-ENTRIES)
+           END-IF
+           .
+
+       SORT-FREQUENCY.
+           PERFORM VARYING I2 FROM 1 BY 1 UNTIL I2 > WS-FREQ-ENTRIES
+               COMPUTE J2 = I2 + 1
+               PERFORM VARYING J2 FROM J2 BY 1
+                   UNTIL J2 > WS-FREQ-ENTRIES
+                   IF FREQ-COUNT(J2) > FREQ-COUNT(I2)
+                       MOVE FREQ-NAME(I2) TO WS-SWAP-NAME
+                       MOVE FREQ-COUNT(I2) TO WS-SWAP-COUNT
+                       MOVE FREQ-NAME(J2) TO FREQ-NAME(I2)
+                       MOVE FREQ-COUNT(J2) TO FREQ-COUNT(I2)
+                       MOVE WS-SWAP-NAME TO FREQ-NAME(J2)
+                       MOVE WS-SWAP-COUNT TO FREQ-COUNT(J2)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           .
+
+       WRITE-FREQ-FILE.
+           PERFORM SORT-FREQUENCY
+           OPEN OUTPUT FREQ-FILE
+           PERFORM VARYING I2 FROM 1 BY 1 UNTIL I2 > WS-FREQ-ENTRIES
+               MOVE SPACES TO FREQ-RECORD
+               STRING FREQ-NAME(I2) DELIMITED SPACES
+                      "  " DELIMITED SIZE
+                      FREQ-COUNT(I2) DELIMITED SIZE
+                   INTO FREQ-RECORD
+               WRITE FREQ-RECORD
+           END-PERFORM
+           CLOSE FREQ-FILE
+           .
+
+       WRITE-SYM-FILE.
+           OPEN OUTPUT SYM-FILE
+           PERFORM VARYING I2 FROM 1 BY 1 UNTIL I2 > SYMBOL-COUNT
+               IF SYM-PUBLIC(I2) = "Y"
+                   MOVE SYM-NAME(I2) TO SYM-REC-NAME
+                   MOVE SYM-VALUE(I2) TO SYM-REC-VALUE
+                   WRITE SYM-RECORD
+               END-IF
+           END-PERFORM
+           CLOSE SYM-FILE
+           .
+
+       WRITE-REL-FILE.
+           OPEN OUTPUT REL-FILE
+           PERFORM VARYING I2 FROM 1 BY 1 UNTIL I2 > REL-COUNT
+               MOVE REL-NAME-T(I2) TO REL-REC-NAME
+               MOVE REL-ADDR-T(I2) TO REL-REC-ADDR
+               WRITE REL-RECORD
+           END-PERFORM
+           CLOSE REL-FILE
+           .
+
+       LOG-ERROR.
+           ADD 1 TO ERROR-COUNT
+           IF WS-SUPPRESS-OUTPUT = 0
+               DISPLAY "Error at line " LINE-NUM ": "
+                   FUNCTION TRIM(WS-ERROR-MSG)
+               MOVE SPACES TO ERROR-RECORD
+               STRING "LINE " DELIMITED SIZE
+                      LINE-NUM DELIMITED SIZE
+                      " " DELIMITED SIZE
+                      FUNCTION TRIM(WS-ERROR-MSG) DELIMITED SIZE
+                      " -- " DELIMITED SIZE
+                      FUNCTION TRIM(WS-LINE) DELIMITED SIZE
+                   INTO ERROR-RECORD
+               WRITE ERROR-RECORD
+               IF ERR-FILE-STATUS NOT = "00"
+                   DISPLAY "Error writing error file: " ERR-FILE-STATUS
+                   STOP RUN
+               END-IF
+           END-IF
+           .
+
+       LOG-UNDEFINED-SYMBOL.
+           STRING "Undefined symbol " DELIMITED SIZE
+                  FUNCTION TRIM(WS-LOOKUP-NAME) DELIMITED SIZE
+               INTO WS-ERROR-MSG
+           PERFORM LOG-ERROR
+           .
+
+       LOG-EXTERN-WIDTH-ERROR.
+           STRING "EXTERN symbol " DELIMITED SIZE
+                  FUNCTION TRIM(WS-EXTERN-REF-NAME) DELIMITED SIZE
+                  " not valid on a non-address instruction"
+                      DELIMITED SIZE
+               INTO WS-ERROR-MSG
+           PERFORM LOG-ERROR
+           .
+
+       FORMAT-LISTING-ADDR.
+           MOVE WS-LISTING-ADDR TO WS-TEMP
+           COMPUTE WS-HI-NIB = WS-TEMP / 4096
+           ADD 1 TO WS-HI-NIB
+           MOVE HEX-CHARS(WS-HI-NIB:1) TO WS-ADDR-HEX-TEXT(1:1)
+           COMPUTE WS-TEMP = FUNCTION MOD(WS-TEMP, 4096)
+           COMPUTE WS-HI-NIB = WS-TEMP / 256
+           ADD 1 TO WS-HI-NIB
+           MOVE HEX-CHARS(WS-HI-NIB:1) TO WS-ADDR-HEX-TEXT(2:1)
+           COMPUTE WS-TEMP = FUNCTION MOD(WS-TEMP, 256)
+           COMPUTE WS-HI-NIB = WS-TEMP / 16
+           ADD 1 TO WS-HI-NIB
+           MOVE HEX-CHARS(WS-HI-NIB:1) TO WS-ADDR-HEX-TEXT(3:1)
+           COMPUTE WS-LO-NIB = FUNCTION MOD(WS-TEMP, 16)
+           ADD 1 TO WS-LO-NIB
+           MOVE HEX-CHARS(WS-LO-NIB:1) TO WS-ADDR-HEX-TEXT(4:1)
+           .
+
+       WRITE-LISTING-LINE.
+           PERFORM FORMAT-LISTING-ADDR
+           MOVE SPACES TO LISTING-RECORD
+           STRING LINE-NUM DELIMITED SIZE
+                  "  " DELIMITED SIZE
+                  WS-ADDR-HEX-TEXT DELIMITED SIZE
+                  "  " DELIMITED SIZE
+                  WS-LISTING-BYTES(1:32) DELIMITED SIZE
+                  " " DELIMITED SIZE
+                  FUNCTION TRIM(WS-LINE) DELIMITED SIZE
+               INTO LISTING-RECORD
+           WRITE LISTING-RECORD
+           IF LISTING-STATUS NOT = "00"
+               DISPLAY "Error writing listing file: " LISTING-STATUS
+               STOP RUN
+           END-IF
+           .
+
        OUTPUT-BYTES.
            MOVE WS-OPCODE TO WS-TEMP
            PERFORM EMIT-BYTE
@@ -678,40 +1454,62 @@
            .
 
        EMIT-BYTE.
-           IF BYTE-COUNT >= 16
-               PERFORM FLUSH-HEX-LINE
-           END-IF
+           IF WS-PASS = 2
+               IF BYTE-COUNT >= 16
+                   PERFORM FLUSH-HEX-LINE
+               END-IF
 
-           COMPUTE WS-HI-NIB = WS-TEMP / 16
-           COMPUTE WS-LO-NIB = FUNCTION MOD(WS-TEMP, 16)
-           ADD 1 TO WS-HI-NIB
-           ADD 1 TO WS-LO-NIB
-           COMPUTE K = BYTE-COUNT * 2 + 1
-           MOVE HEX-CHARS(WS-HI-NIB:1) TO HEX-DATA(K:1)
-           ADD 1 TO K
-           MOVE HEX-CHARS(WS-LO-NIB:1) TO HEX-DATA(K:1)
+               COMPUTE WS-HI-NIB = WS-TEMP / 16
+               COMPUTE WS-LO-NIB = FUNCTION MOD(WS-TEMP, 16)
+               ADD 1 TO WS-HI-NIB
+               ADD 1 TO WS-LO-NIB
+               COMPUTE K = BYTE-COUNT * 2 + 1
+               MOVE HEX-CHARS(WS-HI-NIB:1) TO HEX-DATA(K:1)
+               ADD 1 TO K
+               MOVE HEX-CHARS(WS-LO-NIB:1) TO HEX-DATA(K:1)
+               ADD WS-TEMP TO WS-LINE-BYTE-SUM
+
+               IF WS-LISTING-BYTE-COUNT < 32
+                   COMPUTE K = WS-LISTING-BYTE-COUNT * 2 + 1
+                   MOVE HEX-CHARS(WS-HI-NIB:1) TO WS-LISTING-BYTES(K:1)
+                   ADD 1 TO K
+                   MOVE HEX-CHARS(WS-LO-NIB:1) TO WS-LISTING-BYTES(K:1)
+               END-IF
+               ADD 1 TO WS-LISTING-BYTE-COUNT
+
+               IF CURRENT-ADDR < 65536
+                   MOVE FUNCTION CHAR(WS-TEMP + 1)
+                       TO WS-IMAGE(CURRENT-ADDR + 1:1)
+               END-IF
+
+               ADD 1 TO BYTE-COUNT
+           END-IF
 
-           ADD 1 TO BYTE-COUNT
            ADD 1 TO CURRENT-ADDR
+           IF CURRENT-ADDR > WS-MAX-ADDR
+               MOVE CURRENT-ADDR TO WS-MAX-ADDR
+           END-IF
            .
 
        FLUSH-HEX-LINE.
            IF BYTE-COUNT = 0
                CONTINUE
            ELSE
-               COMPUTE WS-TEMP = CURRENT-ADDR - BYTE-COUNT
-               COMPUTE WS-HI-NIB = WS-TEMP / 4096
+               COMPUTE WS-FLUSH-ADDR = CURRENT-ADDR - BYTE-COUNT
+               COMPUTE WS-ADDR-HI-BYTE = WS-FLUSH-ADDR / 256
+               COMPUTE WS-ADDR-LO-BYTE =
+                   FUNCTION MOD(WS-FLUSH-ADDR, 256)
+
+               COMPUTE WS-HI-NIB = WS-ADDR-HI-BYTE / 16
                ADD 1 TO WS-HI-NIB
                MOVE HEX-CHARS(WS-HI-NIB:1) TO HEX-ADDR(1:1)
-               COMPUTE WS-TEMP = FUNCTION MOD(WS-TEMP, 4096)
-               COMPUTE WS-HI-NIB = WS-TEMP / 256
-               ADD 1 TO WS-HI-NIB
-               MOVE HEX-CHARS(WS-HI-NIB:1) TO HEX-ADDR(2:1)
-               COMPUTE WS-TEMP = FUNCTION MOD(WS-TEMP, 256)
-               COMPUTE WS-HI-NIB = WS-TEMP / 16
+               COMPUTE WS-LO-NIB = FUNCTION MOD(WS-ADDR-HI-BYTE, 16)
+               ADD 1 TO WS-LO-NIB
+               MOVE HEX-CHARS(WS-LO-NIB:1) TO HEX-ADDR(2:1)
+               COMPUTE WS-HI-NIB = WS-ADDR-LO-BYTE / 16
                ADD 1 TO WS-HI-NIB
                MOVE HEX-CHARS(WS-HI-NIB:1) TO HEX-ADDR(3:1)
-               COMPUTE WS-LO-NIB = FUNCTION MOD(WS-TEMP, 16)
+               COMPUTE WS-LO-NIB = FUNCTION MOD(WS-ADDR-LO-BYTE, 16)
                ADD 1 TO WS-LO-NIB
                MOVE HEX-CHARS(WS-LO-NIB:1) TO HEX-ADDR(4:1)
 
@@ -723,21 +1521,42 @@
                MOVE HEX-CHARS(WS-LO-NIB:1) TO HEX-LEN(2:1)
 
                MOVE "00" TO HEX-TYPE
-               MOVE "00" TO HEX-CHECKSUM
-
-               STRING ":" DELIMITED SIZE
-                      HEX-LEN DELIMITED SIZE
-                      HEX-ADDR DELIMITED SIZE
-                      HEX-TYPE DELIMITED SIZE
-                      HEX-DATA(1:BYTE-COUNT * 2) DELIMITED SIZE
-                      HEX-CHECKSUM DELIMITED SIZE
-                   INTO OUTPUT-RECORD
-               END-STRING
 
-               WRITE OUTPUT-RECORD
+               COMPUTE WS-CHECKSUM-SUM =
+                   BYTE-COUNT + WS-ADDR-HI-BYTE + WS-ADDR-LO-BYTE
+                   + WS-LINE-BYTE-SUM
+               COMPUTE WS-CHECKSUM-VAL =
+                   FUNCTION MOD(256 -
+                       FUNCTION MOD(WS-CHECKSUM-SUM, 256), 256)
+               COMPUTE WS-HI-NIB = WS-CHECKSUM-VAL / 16
+               ADD 1 TO WS-HI-NIB
+               MOVE HEX-CHARS(WS-HI-NIB:1) TO HEX-CHECKSUM(1:1)
+               COMPUTE WS-LO-NIB = FUNCTION MOD(WS-CHECKSUM-VAL, 16)
+               ADD 1 TO WS-LO-NIB
+               MOVE HEX-CHARS(WS-LO-NIB:1) TO HEX-CHECKSUM(2:1)
+
+               IF WS-OUTPUT-MODE = "HEX" AND WS-SUPPRESS-OUTPUT = 0
+                   MOVE SPACES TO OUTPUT-RECORD
+                   STRING ":" DELIMITED SIZE
+                          HEX-LEN DELIMITED SIZE
+                          HEX-ADDR DELIMITED SIZE
+                          HEX-TYPE DELIMITED SIZE
+                          HEX-DATA(1:BYTE-COUNT * 2) DELIMITED SIZE
+                          HEX-CHECKSUM DELIMITED SIZE
+                       INTO OUTPUT-RECORD
+                   END-STRING
+
+                   WRITE OUTPUT-RECORD
+                   IF OUTPUT-STATUS NOT = "00"
+                       DISPLAY "Error writing output file: "
+                           OUTPUT-STATUS
+                       STOP RUN
+                   END-IF
+               END-IF
 
                INITIALIZE HEX-DATA
                MOVE 0 TO BYTE-COUNT
+               MOVE 0 TO WS-LINE-BYTE-SUM
            END-IF
            .
 
@@ -745,3 +1564,16 @@
            MOVE ":00000001FF" TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD
            .
+
+       WRITE-BINARY-IMAGE.
+           OPEN OUTPUT BIN-OUTPUT-FILE
+           IF BIN-OUTPUT-STATUS NOT = "00"
+               DISPLAY "Error opening output file: " BIN-OUTPUT-STATUS
+               STOP RUN
+           END-IF
+           PERFORM VARYING I3 FROM 1 BY 1 UNTIL I3 > WS-MAX-ADDR
+               MOVE WS-IMAGE(I3:1) TO BIN-OUTPUT-RECORD
+               WRITE BIN-OUTPUT-RECORD
+           END-PERFORM
+           CLOSE BIN-OUTPUT-FILE
+           .
