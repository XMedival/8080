@@ -0,0 +1,184 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. HEXCHECK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HEX-FILE ASSIGN TO WS-HEX-NAME
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS HEX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD HEX-FILE.
+       01 HEX-RECORD          PIC X(600).
+
+       WORKING-STORAGE SECTION.
+       01 HEX-STATUS          PIC XX.
+       01 WS-HEX-NAME         PIC X(256).
+       01 EOF-FLAG            PIC 9 VALUE 0.
+       01 LINE-NUM            PIC 9(5) VALUE 0.
+       01 ERROR-COUNT         PIC 9(5) VALUE 0.
+       01 RECORD-COUNT        PIC 9(5) VALUE 0.
+       01 EOF-SEEN            PIC 9 VALUE 0.
+
+       01 HEX-CHARS           PIC X(16) VALUE "0123456789ABCDEF".
+
+       01 WS-LEN              PIC 999.
+       01 WS-REC-LEN          PIC 999.
+       01 WS-BYTE-COUNT       PIC 999.
+       01 WS-REC-TYPE         PIC 99.
+       01 WS-GIVEN-CSUM       PIC 999.
+       01 WS-CALC-SUM         PIC 9(5).
+       01 WS-CALC-CSUM        PIC 999.
+       01 WS-BYTE-VAL         PIC X.
+       01 WS-HI-NIB           PIC 99.
+       01 WS-LO-NIB           PIC 99.
+       01 J                   PIC 999.
+       01 K                   PIC 999.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-HEX-NAME FROM ARGUMENT-VALUE
+
+           IF WS-HEX-NAME = SPACES
+               DISPLAY "Usage: hexcheck file.hex"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN INPUT HEX-FILE
+           IF HEX-STATUS NOT = "00"
+               DISPLAY "Error opening hex file: " HEX-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL EOF-FLAG = 1
+               READ HEX-FILE INTO HEX-RECORD
+                   AT END MOVE 1 TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO LINE-NUM
+                       PERFORM CHECK-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE HEX-FILE
+
+           IF EOF-SEEN = 0
+               DISPLAY "Warning: no end-of-file record found"
+               ADD 1 TO ERROR-COUNT
+           END-IF
+
+           DISPLAY RECORD-COUNT " record(s) checked, "
+               ERROR-COUNT " error(s)"
+
+           IF ERROR-COUNT > 0
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       CHECK-RECORD.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(HEX-RECORD)) TO WS-LEN
+           IF WS-LEN = 0
+               CONTINUE
+           ELSE
+               IF HEX-RECORD(1:1) NOT = ":"
+                   DISPLAY "Line " LINE-NUM
+                       ": missing leading colon"
+                   ADD 1 TO ERROR-COUNT
+               ELSE
+                   ADD 1 TO RECORD-COUNT
+                   PERFORM DECODE-LEN-BYTE
+                   PERFORM DECODE-TYPE-BYTE
+                   PERFORM VERIFY-CHECKSUM
+                   IF WS-REC-TYPE = 1
+                       MOVE 1 TO EOF-SEEN
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       DECODE-LEN-BYTE.
+           MOVE HEX-RECORD(2:1) TO WS-BYTE-VAL
+           PERFORM GET-NIB-HI
+           MOVE HEX-RECORD(3:1) TO WS-BYTE-VAL
+           PERFORM GET-NIB-LO
+           COMPUTE WS-REC-LEN = WS-HI-NIB * 16 + WS-LO-NIB
+           .
+
+       DECODE-TYPE-BYTE.
+           MOVE HEX-RECORD(8:1) TO WS-BYTE-VAL
+           PERFORM GET-NIB-HI
+           MOVE HEX-RECORD(9:1) TO WS-BYTE-VAL
+           PERFORM GET-NIB-LO
+           COMPUTE WS-REC-TYPE = WS-HI-NIB * 16 + WS-LO-NIB
+           .
+
+       VERIFY-CHECKSUM.
+           MOVE 0 TO WS-CALC-SUM
+           MOVE HEX-RECORD(2:1) TO WS-BYTE-VAL
+           PERFORM GET-NIB-HI
+           MOVE HEX-RECORD(3:1) TO WS-BYTE-VAL
+           PERFORM GET-NIB-LO
+           COMPUTE WS-CALC-SUM =
+               WS-CALC-SUM + WS-HI-NIB * 16 + WS-LO-NIB
+
+           PERFORM VARYING K FROM 4 BY 2 UNTIL K > 9
+               MOVE HEX-RECORD(K:1) TO WS-BYTE-VAL
+               PERFORM GET-NIB-HI
+               COMPUTE J = K + 1
+               MOVE HEX-RECORD(J:1) TO WS-BYTE-VAL
+               PERFORM GET-NIB-LO
+               COMPUTE WS-CALC-SUM =
+                   WS-CALC-SUM + WS-HI-NIB * 16 + WS-LO-NIB
+           END-PERFORM
+
+           COMPUTE WS-BYTE-COUNT = WS-REC-LEN * 2
+           PERFORM VARYING K FROM 10 BY 2
+               UNTIL K > 9 + WS-BYTE-COUNT
+               MOVE HEX-RECORD(K:1) TO WS-BYTE-VAL
+               PERFORM GET-NIB-HI
+               COMPUTE J = K + 1
+               MOVE HEX-RECORD(J:1) TO WS-BYTE-VAL
+               PERFORM GET-NIB-LO
+               COMPUTE WS-CALC-SUM =
+                   WS-CALC-SUM + WS-HI-NIB * 16 + WS-LO-NIB
+           END-PERFORM
+
+           COMPUTE K = 10 + WS-BYTE-COUNT
+           MOVE HEX-RECORD(K:1) TO WS-BYTE-VAL
+           PERFORM GET-NIB-HI
+           ADD 1 TO K
+           MOVE HEX-RECORD(K:1) TO WS-BYTE-VAL
+           PERFORM GET-NIB-LO
+           COMPUTE WS-GIVEN-CSUM = WS-HI-NIB * 16 + WS-LO-NIB
+
+           COMPUTE WS-CALC-CSUM =
+               FUNCTION MOD(256 - FUNCTION MOD(WS-CALC-SUM, 256), 256)
+
+           IF WS-CALC-CSUM NOT = WS-GIVEN-CSUM
+               DISPLAY "Line " LINE-NUM
+                   ": checksum mismatch, expected " WS-CALC-CSUM
+                   " found " WS-GIVEN-CSUM
+               ADD 1 TO ERROR-COUNT
+           END-IF
+           .
+
+       GET-NIB-HI.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 16
+               IF HEX-CHARS(J:1) = WS-BYTE-VAL(1:1)
+                   COMPUTE WS-HI-NIB = J - 1
+               END-IF
+           END-PERFORM
+           .
+
+       GET-NIB-LO.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 16
+               IF HEX-CHARS(J:1) = WS-BYTE-VAL(1:1)
+                   COMPUTE WS-LO-NIB = J - 1
+               END-IF
+           END-PERFORM
+           .
