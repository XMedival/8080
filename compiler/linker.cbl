@@ -0,0 +1,514 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. LINKER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MODLIST-FILE ASSIGN TO WS-MODLIST-NAME
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS MODLIST-STATUS.
+           SELECT HEX-IN-FILE ASSIGN TO WS-CUR-HEX-NAME
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS HEX-IN-STATUS.
+           SELECT SYM-IN-FILE ASSIGN TO WS-CUR-SYM-NAME
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS SYM-IN-STATUS.
+           SELECT REL-IN-FILE ASSIGN TO WS-CUR-REL-NAME
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS REL-IN-STATUS.
+           SELECT OUTPUT-FILE ASSIGN TO WS-OUTPUT-NAME
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS OUTPUT-STATUS.
+           SELECT MAP-FILE ASSIGN TO WS-MAP-NAME
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS MAP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MODLIST-FILE.
+       01 MODLIST-RECORD      PIC X(64).
+
+       FD HEX-IN-FILE.
+       01 HEX-IN-RECORD       PIC X(600).
+
+       FD SYM-IN-FILE.
+       01 SYM-IN-RECORD.
+           05 SYM-IN-NAME     PIC X(16).
+           05 SYM-IN-VALUE    PIC 9(5).
+
+       FD REL-IN-FILE.
+       01 REL-IN-RECORD.
+           05 REL-IN-NAME     PIC X(16).
+           05 REL-IN-ADDR     PIC 9(5).
+
+       FD OUTPUT-FILE.
+       01 OUTPUT-RECORD       PIC X(80).
+
+       FD MAP-FILE.
+       01 MAP-RECORD          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 MODLIST-STATUS      PIC XX.
+       01 HEX-IN-STATUS       PIC XX.
+       01 SYM-IN-STATUS       PIC XX.
+       01 REL-IN-STATUS       PIC XX.
+       01 OUTPUT-STATUS       PIC XX.
+       01 MAP-STATUS          PIC XX.
+
+       01 WS-MODLIST-NAME     PIC X(256).
+       01 WS-OUTPUT-NAME      PIC X(256).
+       01 WS-MAP-NAME         PIC X(256).
+       01 WS-BASE-NAME        PIC X(256).
+       01 WS-BASE-LEN         PIC 999.
+       01 WS-DOT-POS          PIC 999.
+       01 WS-SCANI            PIC 999.
+
+       01 WS-CUR-BASE         PIC X(64).
+       01 WS-CUR-HEX-NAME     PIC X(256).
+       01 WS-CUR-SYM-NAME     PIC X(256).
+       01 WS-CUR-REL-NAME     PIC X(256).
+
+       01 EOF-FLAG            PIC 9 VALUE 0.
+       01 HEX-IN-EOF          PIC 9 VALUE 0.
+       01 SYM-IN-EOF          PIC 9 VALUE 0.
+       01 REL-IN-EOF          PIC 9 VALUE 0.
+       01 WS-ERROR-COUNT      PIC 9(5) VALUE 0.
+
+       01 WS-IMAGE            PIC X(65536).
+       01 WS-USED-MAX         PIC 9(5) VALUE 0.
+       01 WS-ANY-BYTE-LOADED  PIC 9 VALUE 0.
+       01 WS-BASE-ADDR        PIC 9(5) VALUE 0.
+       01 WS-MODULE-BASE      PIC 9(5) VALUE 0.
+       01 WS-MODULE-MAX       PIC 9(5) VALUE 0.
+
+       01 HEX-CHARS           PIC X(16) VALUE "0123456789ABCDEF".
+
+       01 WS-LEN              PIC 999.
+       01 WS-REC-LEN          PIC 999.
+       01 WS-REC-TYPE         PIC 99.
+       01 WS-REC-ADDR         PIC 9(5).
+       01 WS-ABS-ADDR         PIC 9(5).
+       01 WS-BYTE-VAL         PIC X.
+       01 WS-HI-NIB           PIC 99.
+       01 WS-LO-NIB           PIC 99.
+       01 WS-BYTE             PIC 999.
+       01 J                   PIC 999.
+       01 K                   PIC 999.
+       01 WS-NIB-IDX          PIC 999.
+
+       01 MODULE-TABLE.
+           05 MODULE-ENTRY OCCURS 50 TIMES.
+               10 MODULE-NAME  PIC X(64).
+               10 MODULE-BASE  PIC 9(5).
+
+       01 MODULE-COUNT        PIC 999 VALUE 0.
+
+       01 SYMBOL-TABLE.
+           05 SYMBOL-ENTRY OCCURS 200 TIMES.
+               10 SYM-NAME     PIC X(16).
+               10 SYM-VALUE    PIC 9(5).
+
+       01 SYMBOL-COUNT        PIC 999 VALUE 0.
+
+       01 REL-TABLE.
+           05 REL-ENTRY OCCURS 200 TIMES.
+               10 REL-NAME     PIC X(16).
+               10 REL-ADDR     PIC 9(5).
+
+       01 REL-COUNT           PIC 999 VALUE 0.
+       01 WS-FOUND            PIC 9.
+       01 I2                  PIC 999.
+
+       01 BYTE-COUNT          PIC 999 VALUE 0.
+       01 WS-ADDR-HI-BYTE     PIC 999.
+       01 WS-ADDR-LO-BYTE     PIC 999.
+       01 WS-CHECKSUM-SUM     PIC 9(5).
+       01 WS-CHECKSUM-VAL     PIC 999.
+       01 HEX-LINE.
+           05 HEX-LEN          PIC XX.
+           05 HEX-ADDR         PIC X(4).
+           05 HEX-TYPE         PIC XX.
+           05 HEX-DATA         PIC X(32).
+           05 HEX-CHECKSUM     PIC XX.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-MODLIST-NAME FROM ARGUMENT-VALUE
+           ACCEPT WS-OUTPUT-NAME FROM ARGUMENT-VALUE
+           ACCEPT WS-MAP-NAME FROM ARGUMENT-VALUE
+
+           IF WS-MODLIST-NAME = SPACES OR WS-OUTPUT-NAME = SPACES
+               DISPLAY "Usage: linker modules.lst output.hex [map]"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-MAP-NAME = SPACES
+               PERFORM BUILD-MAP-NAME
+           END-IF
+
+           MOVE LOW-VALUES TO WS-IMAGE
+
+           OPEN INPUT MODLIST-FILE
+           IF MODLIST-STATUS NOT = "00"
+               DISPLAY "Error opening module list: " MODLIST-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL EOF-FLAG = 1
+               READ MODLIST-FILE INTO MODLIST-RECORD
+                   AT END MOVE 1 TO EOF-FLAG
+                   NOT AT END
+                       IF FUNCTION TRIM(MODLIST-RECORD) NOT = SPACES
+                           PERFORM PROCESS-MODULE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE MODLIST-FILE
+
+           PERFORM PATCH-RELOCATIONS
+
+           OPEN OUTPUT OUTPUT-FILE
+           PERFORM WRITE-COMBINED-HEX
+           CLOSE OUTPUT-FILE
+
+           OPEN OUTPUT MAP-FILE
+           PERFORM WRITE-MAP-FILE
+           CLOSE MAP-FILE
+
+           IF WS-ERROR-COUNT > 0
+               DISPLAY WS-ERROR-COUNT " unresolved external(s)"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               DISPLAY "Link complete. Output: "
+                   FUNCTION TRIM(WS-OUTPUT-NAME)
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       BUILD-MAP-NAME.
+           MOVE FUNCTION TRIM(WS-OUTPUT-NAME) TO WS-BASE-NAME
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-OUTPUT-NAME))
+               TO WS-BASE-LEN
+           MOVE 0 TO WS-DOT-POS
+           PERFORM VARYING WS-SCANI FROM WS-BASE-LEN BY -1
+               UNTIL WS-SCANI < 1 OR WS-DOT-POS > 0
+               IF WS-BASE-NAME(WS-SCANI:1) = "."
+                   MOVE WS-SCANI TO WS-DOT-POS
+               END-IF
+           END-PERFORM
+           IF WS-DOT-POS > 0
+               MOVE SPACES TO WS-BASE-NAME
+               MOVE FUNCTION TRIM(WS-OUTPUT-NAME)(1:WS-DOT-POS - 1)
+                   TO WS-BASE-NAME
+           END-IF
+           STRING FUNCTION TRIM(WS-BASE-NAME) DELIMITED SIZE
+                  ".map" DELIMITED SIZE
+               INTO WS-MAP-NAME
+           .
+
+       PROCESS-MODULE.
+           MOVE FUNCTION TRIM(MODLIST-RECORD) TO WS-CUR-BASE
+           MOVE SPACES TO WS-CUR-HEX-NAME
+           MOVE SPACES TO WS-CUR-SYM-NAME
+           MOVE SPACES TO WS-CUR-REL-NAME
+           STRING FUNCTION TRIM(WS-CUR-BASE) DELIMITED SIZE
+                  ".hex" DELIMITED SIZE
+               INTO WS-CUR-HEX-NAME
+           STRING FUNCTION TRIM(WS-CUR-BASE) DELIMITED SIZE
+                  ".sym" DELIMITED SIZE
+               INTO WS-CUR-SYM-NAME
+           STRING FUNCTION TRIM(WS-CUR-BASE) DELIMITED SIZE
+                  ".rel" DELIMITED SIZE
+               INTO WS-CUR-REL-NAME
+
+           MOVE WS-BASE-ADDR TO WS-MODULE-BASE
+           MOVE 0 TO WS-MODULE-MAX
+
+           IF MODULE-COUNT < 50
+               ADD 1 TO MODULE-COUNT
+               MOVE WS-CUR-BASE TO MODULE-NAME(MODULE-COUNT)
+               MOVE WS-MODULE-BASE TO MODULE-BASE(MODULE-COUNT)
+           END-IF
+
+           PERFORM LOAD-MODULE-HEX
+           PERFORM LOAD-MODULE-SYM
+           PERFORM LOAD-MODULE-REL
+
+           COMPUTE WS-BASE-ADDR = WS-MODULE-BASE + WS-MODULE-MAX + 1
+           .
+
+       LOAD-MODULE-HEX.
+           MOVE 0 TO HEX-IN-EOF
+           OPEN INPUT HEX-IN-FILE
+           IF HEX-IN-STATUS NOT = "00"
+               DISPLAY "Error opening " FUNCTION TRIM(WS-CUR-HEX-NAME)
+                   ": " HEX-IN-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL HEX-IN-EOF = 1
+               READ HEX-IN-FILE INTO HEX-IN-RECORD
+                   AT END MOVE 1 TO HEX-IN-EOF
+                   NOT AT END
+                       PERFORM LOAD-HEX-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE HEX-IN-FILE
+           .
+
+       LOAD-HEX-RECORD.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(HEX-IN-RECORD)) TO WS-LEN
+           IF WS-LEN = 0 OR HEX-IN-RECORD(1:1) NOT = ":"
+               CONTINUE
+           ELSE
+               PERFORM DECODE-HEX-HEADER
+               IF WS-REC-TYPE = 0
+                   PERFORM VARYING K FROM 1 BY 1 UNTIL K > WS-REC-LEN
+                       COMPUTE J = 10 + (K - 1) * 2
+                       MOVE HEX-IN-RECORD(J:1) TO WS-BYTE-VAL
+                       PERFORM GET-NIB-HI
+                       ADD 1 TO J
+                       MOVE HEX-IN-RECORD(J:1) TO WS-BYTE-VAL
+                       PERFORM GET-NIB-LO
+                       COMPUTE WS-BYTE = WS-HI-NIB * 16 + WS-LO-NIB
+                       COMPUTE WS-ABS-ADDR =
+                           WS-MODULE-BASE + WS-REC-ADDR + K - 1
+                       MOVE FUNCTION CHAR(WS-BYTE + 1)
+                           TO WS-IMAGE(WS-ABS-ADDR + 1:1)
+                       IF WS-REC-ADDR + K - 1 > WS-MODULE-MAX
+                           COMPUTE WS-MODULE-MAX = WS-REC-ADDR + K - 1
+                       END-IF
+                       IF WS-ABS-ADDR > WS-USED-MAX
+                           MOVE WS-ABS-ADDR TO WS-USED-MAX
+                       END-IF
+                       MOVE 1 TO WS-ANY-BYTE-LOADED
+                   END-PERFORM
+               END-IF
+           END-IF
+           .
+
+       DECODE-HEX-HEADER.
+           MOVE HEX-IN-RECORD(2:1) TO WS-BYTE-VAL
+           PERFORM GET-NIB-HI
+           MOVE HEX-IN-RECORD(3:1) TO WS-BYTE-VAL
+           PERFORM GET-NIB-LO
+           COMPUTE WS-REC-LEN = WS-HI-NIB * 16 + WS-LO-NIB
+
+           MOVE HEX-IN-RECORD(4:1) TO WS-BYTE-VAL
+           PERFORM GET-NIB-HI
+           MOVE HEX-IN-RECORD(5:1) TO WS-BYTE-VAL
+           PERFORM GET-NIB-LO
+           COMPUTE WS-ADDR-HI-BYTE = WS-HI-NIB * 16 + WS-LO-NIB
+
+           MOVE HEX-IN-RECORD(6:1) TO WS-BYTE-VAL
+           PERFORM GET-NIB-HI
+           MOVE HEX-IN-RECORD(7:1) TO WS-BYTE-VAL
+           PERFORM GET-NIB-LO
+           COMPUTE WS-ADDR-LO-BYTE = WS-HI-NIB * 16 + WS-LO-NIB
+
+           COMPUTE WS-REC-ADDR = WS-ADDR-HI-BYTE * 256 + WS-ADDR-LO-BYTE
+
+           MOVE HEX-IN-RECORD(8:1) TO WS-BYTE-VAL
+           PERFORM GET-NIB-HI
+           MOVE HEX-IN-RECORD(9:1) TO WS-BYTE-VAL
+           PERFORM GET-NIB-LO
+           COMPUTE WS-REC-TYPE = WS-HI-NIB * 16 + WS-LO-NIB
+           .
+
+       GET-NIB-HI.
+           PERFORM VARYING WS-NIB-IDX FROM 1 BY 1 UNTIL WS-NIB-IDX > 16
+               IF HEX-CHARS(WS-NIB-IDX:1) = WS-BYTE-VAL
+                   COMPUTE WS-HI-NIB = WS-NIB-IDX - 1
+               END-IF
+           END-PERFORM
+           .
+
+       GET-NIB-LO.
+           PERFORM VARYING WS-NIB-IDX FROM 1 BY 1 UNTIL WS-NIB-IDX > 16
+               IF HEX-CHARS(WS-NIB-IDX:1) = WS-BYTE-VAL
+                   COMPUTE WS-LO-NIB = WS-NIB-IDX - 1
+               END-IF
+           END-PERFORM
+           .
+
+       LOAD-MODULE-SYM.
+           MOVE 0 TO SYM-IN-EOF
+           OPEN INPUT SYM-IN-FILE
+           IF SYM-IN-STATUS = "00"
+               PERFORM UNTIL SYM-IN-EOF = 1
+                   READ SYM-IN-FILE
+                       AT END MOVE 1 TO SYM-IN-EOF
+                       NOT AT END
+                           IF SYMBOL-COUNT < 200
+                               ADD 1 TO SYMBOL-COUNT
+                               MOVE SYM-IN-NAME
+                                   TO SYM-NAME(SYMBOL-COUNT)
+                               COMPUTE SYM-VALUE(SYMBOL-COUNT) =
+                                   WS-MODULE-BASE + SYM-IN-VALUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SYM-IN-FILE
+           END-IF
+           .
+
+       LOAD-MODULE-REL.
+           MOVE 0 TO REL-IN-EOF
+           OPEN INPUT REL-IN-FILE
+           IF REL-IN-STATUS = "00"
+               PERFORM UNTIL REL-IN-EOF = 1
+                   READ REL-IN-FILE
+                       AT END MOVE 1 TO REL-IN-EOF
+                       NOT AT END
+                           IF REL-COUNT < 200
+                               ADD 1 TO REL-COUNT
+                               MOVE REL-IN-NAME TO REL-NAME(REL-COUNT)
+                               COMPUTE REL-ADDR(REL-COUNT) =
+                                   WS-MODULE-BASE + REL-IN-ADDR
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE REL-IN-FILE
+           END-IF
+           .
+
+       PATCH-RELOCATIONS.
+           PERFORM VARYING I2 FROM 1 BY 1 UNTIL I2 > REL-COUNT
+               MOVE 0 TO WS-FOUND
+               PERFORM VARYING J FROM 1 BY 1
+                   UNTIL J > SYMBOL-COUNT OR WS-FOUND = 1
+                   IF SYM-NAME(J) = REL-NAME(I2)
+                       MOVE 1 TO WS-FOUND
+                       COMPUTE WS-BYTE = FUNCTION MOD(SYM-VALUE(J), 256)
+                       MOVE FUNCTION CHAR(WS-BYTE + 1)
+                           TO WS-IMAGE(REL-ADDR(I2) + 1:1)
+                       DIVIDE SYM-VALUE(J) BY 256 GIVING WS-BYTE
+                       MOVE FUNCTION CHAR(WS-BYTE + 1)
+                           TO WS-IMAGE(REL-ADDR(I2) + 2:1)
+                   END-IF
+               END-PERFORM
+               IF WS-FOUND = 0
+                   DISPLAY "Unresolved external: "
+                       FUNCTION TRIM(REL-NAME(I2))
+                   ADD 1 TO WS-ERROR-COUNT
+               END-IF
+           END-PERFORM
+           .
+
+       WRITE-COMBINED-HEX.
+           MOVE 0 TO BYTE-COUNT
+           IF WS-ANY-BYTE-LOADED = 1
+               PERFORM VARYING K FROM 0 BY 1 UNTIL K > WS-USED-MAX
+                   IF BYTE-COUNT >= 16
+                       PERFORM FLUSH-COMBINED-LINE
+                   END-IF
+                   COMPUTE J = K + 1
+                   COMPUTE WS-BYTE = FUNCTION ORD(WS-IMAGE(J:1)) - 1
+                   COMPUTE J = BYTE-COUNT * 2 + 1
+                   COMPUTE WS-HI-NIB = WS-BYTE / 16
+                   ADD 1 TO WS-HI-NIB
+                   MOVE HEX-CHARS(WS-HI-NIB:1) TO HEX-DATA(J:1)
+                   ADD 1 TO J
+                   COMPUTE WS-LO-NIB = FUNCTION MOD(WS-BYTE, 16)
+                   ADD 1 TO WS-LO-NIB
+                   MOVE HEX-CHARS(WS-LO-NIB:1) TO HEX-DATA(J:1)
+                   ADD 1 TO BYTE-COUNT
+               END-PERFORM
+           END-IF
+           IF BYTE-COUNT > 0
+               PERFORM FLUSH-COMBINED-LINE
+           END-IF
+           MOVE ":00000001FF" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           .
+
+       FLUSH-COMBINED-LINE.
+           COMPUTE WS-ADDR-HI-BYTE = (K - BYTE-COUNT) / 256
+           COMPUTE WS-ADDR-LO-BYTE = FUNCTION MOD(K - BYTE-COUNT, 256)
+
+           COMPUTE WS-HI-NIB = WS-ADDR-HI-BYTE / 16
+           ADD 1 TO WS-HI-NIB
+           MOVE HEX-CHARS(WS-HI-NIB:1) TO HEX-ADDR(1:1)
+           COMPUTE WS-LO-NIB = FUNCTION MOD(WS-ADDR-HI-BYTE, 16)
+           ADD 1 TO WS-LO-NIB
+           MOVE HEX-CHARS(WS-LO-NIB:1) TO HEX-ADDR(2:1)
+           COMPUTE WS-HI-NIB = WS-ADDR-LO-BYTE / 16
+           ADD 1 TO WS-HI-NIB
+           MOVE HEX-CHARS(WS-HI-NIB:1) TO HEX-ADDR(3:1)
+           COMPUTE WS-LO-NIB = FUNCTION MOD(WS-ADDR-LO-BYTE, 16)
+           ADD 1 TO WS-LO-NIB
+           MOVE HEX-CHARS(WS-LO-NIB:1) TO HEX-ADDR(4:1)
+
+           COMPUTE WS-HI-NIB = BYTE-COUNT / 16
+           ADD 1 TO WS-HI-NIB
+           MOVE HEX-CHARS(WS-HI-NIB:1) TO HEX-LEN(1:1)
+           COMPUTE WS-LO-NIB = FUNCTION MOD(BYTE-COUNT, 16)
+           ADD 1 TO WS-LO-NIB
+           MOVE HEX-CHARS(WS-LO-NIB:1) TO HEX-LEN(2:1)
+
+           MOVE "00" TO HEX-TYPE
+
+           COMPUTE WS-CHECKSUM-SUM =
+               BYTE-COUNT + WS-ADDR-HI-BYTE + WS-ADDR-LO-BYTE
+           PERFORM VARYING J FROM 1 BY 2 UNTIL J > BYTE-COUNT * 2
+               MOVE HEX-DATA(J:1) TO WS-BYTE-VAL
+               PERFORM GET-NIB-HI
+               COMPUTE I2 = J + 1
+               MOVE HEX-DATA(I2:1) TO WS-BYTE-VAL
+               PERFORM GET-NIB-LO
+               COMPUTE WS-CHECKSUM-SUM =
+                   WS-CHECKSUM-SUM + WS-HI-NIB * 16 + WS-LO-NIB
+           END-PERFORM
+
+           COMPUTE WS-CHECKSUM-VAL =
+               FUNCTION MOD(256 -
+                   FUNCTION MOD(WS-CHECKSUM-SUM, 256), 256)
+           COMPUTE WS-HI-NIB = WS-CHECKSUM-VAL / 16
+           ADD 1 TO WS-HI-NIB
+           MOVE HEX-CHARS(WS-HI-NIB:1) TO HEX-CHECKSUM(1:1)
+           COMPUTE WS-LO-NIB = FUNCTION MOD(WS-CHECKSUM-VAL, 16)
+           ADD 1 TO WS-LO-NIB
+           MOVE HEX-CHARS(WS-LO-NIB:1) TO HEX-CHECKSUM(2:1)
+
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING ":" DELIMITED SIZE
+                  HEX-LEN DELIMITED SIZE
+                  HEX-ADDR DELIMITED SIZE
+                  HEX-TYPE DELIMITED SIZE
+                  HEX-DATA(1:BYTE-COUNT * 2) DELIMITED SIZE
+                  HEX-CHECKSUM DELIMITED SIZE
+               INTO OUTPUT-RECORD
+           END-STRING
+           WRITE OUTPUT-RECORD
+
+           INITIALIZE HEX-DATA
+           MOVE 0 TO BYTE-COUNT
+           .
+
+       WRITE-MAP-FILE.
+           MOVE SPACES TO MAP-RECORD
+           STRING "MODULE MAP" DELIMITED SIZE INTO MAP-RECORD
+           WRITE MAP-RECORD
+           PERFORM VARYING I2 FROM 1 BY 1 UNTIL I2 > MODULE-COUNT
+               MOVE SPACES TO MAP-RECORD
+               STRING FUNCTION TRIM(MODULE-NAME(I2)) DELIMITED SIZE
+                      " BASE " DELIMITED SIZE
+                      MODULE-BASE(I2) DELIMITED SIZE
+                   INTO MAP-RECORD
+               WRITE MAP-RECORD
+           END-PERFORM
+
+           MOVE SPACES TO MAP-RECORD
+           STRING "PUBLIC SYMBOLS" DELIMITED SIZE INTO MAP-RECORD
+           WRITE MAP-RECORD
+           PERFORM VARYING I2 FROM 1 BY 1 UNTIL I2 > SYMBOL-COUNT
+               MOVE SPACES TO MAP-RECORD
+               STRING FUNCTION TRIM(SYM-NAME(I2)) DELIMITED SIZE
+                      " " DELIMITED SIZE
+                      SYM-VALUE(I2) DELIMITED SIZE
+                   INTO MAP-RECORD
+               WRITE MAP-RECORD
+           END-PERFORM
+           .
